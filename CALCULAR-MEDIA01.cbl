@@ -2,21 +2,62 @@
            Program-Id.          CALCULAR-MEDIA01.
            Author.              BERGAMASCHI, MARCELO.
            Date-Written.        05-03-1999.
-           Date-Compiled.      
+           Date-Compiled.
            Installation.        UNISANTA SANTOS.
            Security.            PROGRAMA EXEMPLO DE CODIGO COBOL CALCULAR A MEDIA A PARTIR DE 4 NOTAS.
-               
-               
+
+
            Environment Division.
            Configuration Section.
-           
+
            Special-Names.
-           
+
            Decimal-Point Is Comma.
-             
-             
+
+           Input-Output Section.
+           File-Control.
+               Select Turma-Alunos Assign To "TURMA-ALUNOS.TXT"
+                   Organization Is Line Sequential
+                   File Status Is FS-Turma.
+
+               Select Relatorio-Media Assign To "RELATORIO-MEDIA.TXT"
+                   Organization Is Line Sequential
+                   File Status Is FS-Relatorio.
+
+               Select Checkpoint-Media Assign To "CHECKPOINT-MEDIA.TXT"
+                   Organization Is Line Sequential
+                   File Status Is FS-Checkpoint.
+
+               Select Interface-Media Assign To "INTERFACE-MEDIA.TXT"
+                   Organization Is Line Sequential
+                   File Status Is FS-Interface.
+
             Data Division.
-           
+
+            File Section.
+            FD  Turma-Alunos.
+            01  Reg-Aluno.
+                05  Aluno-Id           Pic 9(6).
+                05  Aluno-P1           Pic 9(2)V9.
+                05  Aluno-P2           Pic 9(2)V9.
+                05  Aluno-P3           Pic 9(2)V9.
+                05  Aluno-P4           Pic 9(2)V9.
+
+            FD  Relatorio-Media.
+            01  Reg-Relatorio          Pic X(80).
+
+            FD  Checkpoint-Media.
+            01  Reg-Checkpoint.
+                05  Chk-Tem-Checkpoint Pic X.
+                05  Chk-Ultimo-Id      Pic 9(6).
+                05  Chk-Peso-P1        Pic 9(3)V9.
+                05  Chk-Peso-P2        Pic 9(3)V9.
+                05  Chk-Peso-P3        Pic 9(3)V9.
+                05  Chk-Peso-P4        Pic 9(3)V9.
+
+            FD  Interface-Media.
+            01  Reg-Interface          Pic X(80).
+
             Working-Storage Section.
             77 P1             Pic 9(02)V9 Value Zeros.
             77 P2             Pic 9(02)V9 Value Zeros.
@@ -24,28 +65,340 @@
             77 P4             Pic 9(02)V9 Value Zeros.
             77 MEDIA          Pic 9(02)V9 Value Zeros.
             77 MASCARA        Pic Z9,9.
-            
-            
-
-               
-           Procedure Division. 
-           INICIO.        
-          
-            Display "Digite a 1¦ nota: ".
-            Accept P1.
-            Display  "Digite a 2¦ nota: ".
-            Accept  P2.
-            Display  "Digite a 3¦ nota: ".
-            Accept  P3.
-            Display "Digite a 4 nota: ". 
-            Accept P4.
-               
-               
-           Compute MEDIA = (P1 + P2 + P3 + P4) / 4. 
-           Move MEDIA To MASCARA.
-           Display "A Media, ", MASCARA.
-           Stop Run.
-           
-           
-          
+
+            01 WS-Peso-P1     Pic 9(3)V9 Value 25,0.
+            01 WS-Peso-P2     Pic 9(3)V9 Value 25,0.
+            01 WS-Peso-P3     Pic 9(3)V9 Value 25,0.
+            01 WS-Peso-P4     Pic 9(3)V9 Value 25,0.
+
+            01 WS-Personalizar-Pesos  Pic X Value "N".
+
+            01 WS-Soma-Pesos          Pic 9(3)V9 Value 0.
+            01 WS-Pesos-Validos       Pic X Value "N".
+
+            01 WS-Classificacao       Pic X(20) Value Spaces.
+
+            01 WS-Opcao                Pic 9 Value 0.
+
+            01 WS-File-Status.
+                05 FS-Turma            Pic X(2) Value "00".
+                05 FS-Relatorio        Pic X(2) Value "00".
+                05 FS-Checkpoint       Pic X(2) Value "00".
+                05 FS-Interface        Pic X(2) Value "00".
+
+            01 WS-Tem-Checkpoint       Pic X Value "N".
+            01 WS-Ultimo-Id-Processado Pic 9(6) Value 0.
+            01 WS-Contador-Checkpoint  Pic 9(4) Value 0.
+            01 WS-Intervalo-Checkpoint Pic 9(4) Value 1.
+
+            01 WS-Ultimo-Id-Lido       Pic 9(6) Value 0.
+            01 WS-Primeiro-Registro    Pic X Value "S".
+            01 WS-Erro-Ordem           Pic X Value "N".
+
+            01 WS-Qtd-Registros-Interface  Pic 9(6) Value 0.
+            01 WS-Hash-Total-Ids           Pic 9(9) Value 0.
+
+            01 WS-Linha-Interface-Detalhe.
+                05 WID-Tipo-Reg        Pic X Value "1".
+                05 WID-Aluno-Id        Pic 9(6).
+                05 WID-Media           Pic Z9,9.
+                05 WID-Classificacao   Pic X(20).
+
+            01 WS-Linha-Interface-Trailer.
+                05 WIT-Tipo-Reg        Pic X Value "9".
+                05 WIT-Qtd-Registros   Pic 9(6).
+                05 WIT-Hash-Total      Pic 9(9).
+
+            01 WS-Linha-Relatorio.
+                05 WL-Aluno-Id         Pic ZZZZZ9.
+                05 Filler              Pic X(2) Value Spaces.
+                05 WL-Media            Pic Z9,9.
+                05 Filler              Pic X(2) Value Spaces.
+                05 WL-Classificacao    Pic X(20).
+
+
+           Procedure Division.
+           INICIO.
+
+               Display "Pesos personalizados para P1-P4? (S/N) ".
+               Accept WS-Personalizar-Pesos.
+               If WS-Personalizar-Pesos = "S" Or
+                  WS-Personalizar-Pesos = "s"
+                   Perform PEDIR-PESOS
+               End-If.
+
+               Display "1 - Calculo individual".
+               Display "2 - Processamento em lote (turma)".
+               Display "Digite a opcao: ".
+               Accept WS-Opcao.
+
+               Evaluate WS-Opcao
+                   When 1
+                       Perform PROCESSA-INDIVIDUAL
+                   When 2
+                       Perform PROCESSA-LOTE
+                   When Other
+                       Display "Opcao invalida"
+               End-Evaluate.
+
+               Stop Run.
+
+           PEDIR-PESOS.
+
+               Move "N" To WS-Pesos-Validos.
+               Perform Until WS-Pesos-Validos = "S"
+                   Display "Digite o peso da P1 (%): ".
+                   Accept WS-Peso-P1.
+                   Display "Digite o peso da P2 (%): ".
+                   Accept WS-Peso-P2.
+                   Display "Digite o peso da P3 (%): ".
+                   Accept WS-Peso-P3.
+                   Display "Digite o peso da P4 (%): ".
+                   Accept WS-Peso-P4.
+
+                   Compute WS-Soma-Pesos =
+                       WS-Peso-P1 + WS-Peso-P2 +
+                       WS-Peso-P3 + WS-Peso-P4.
+
+                   If WS-Soma-Pesos = 100,0
+                       Move "S" To WS-Pesos-Validos
+                   Else
+                       Display "Os pesos devem somar 100. Soma "
+                           "informada: ", WS-Soma-Pesos
+                       Display "Digite novamente."
+                   End-If
+               End-Perform.
+
+           PROCESSA-INDIVIDUAL.
+
+               Display "Digite a 1¦ nota: ".
+               Accept P1.
+               Display  "Digite a 2¦ nota: ".
+               Accept  P2.
+               Display  "Digite a 3¦ nota: ".
+               Accept  P3.
+               Display "Digite a 4 nota: ".
+               Accept P4.
+
+               Perform CALCULAR-MEDIA.
+               Perform CLASSIFICAR-MEDIA.
+
+               Move MEDIA To MASCARA.
+               Display "A Media, ", MASCARA, " - ", WS-Classificacao.
+
+           CALCULAR-MEDIA.
+
+               Compute MEDIA =
+                   (P1 * WS-Peso-P1 + P2 * WS-Peso-P2 +
+                    P3 * WS-Peso-P3 + P4 * WS-Peso-P4) / 100.
+
+           CLASSIFICAR-MEDIA.
+
+               If MEDIA >= 7,0
+                   Move "Aprovado" To WS-Classificacao
+               Else
+                   If MEDIA < 5,0
+                       Move "Reprovado" To WS-Classificacao
+                   Else
+                       Move "Exame de Recuperacao" To WS-Classificacao
+                   End-If
+               End-If.
+
+           PROCESSA-LOTE.
+
+               Move 0 To WS-Ultimo-Id-Lido.
+               Move "S" To WS-Primeiro-Registro.
+               Move "N" To WS-Erro-Ordem.
+
+               Perform LER-CHECKPOINT.
+
+               If WS-Tem-Checkpoint = "S"
+                   Perform CARREGAR-TOTAIS-PARCIAIS
+               Else
+                   Move 0 To WS-Qtd-Registros-Interface
+                   Move 0 To WS-Hash-Total-Ids
+               End-If.
+
+               Open Input Turma-Alunos.
+               If FS-Turma Not = "00"
+                   Display "Nao foi possivel abrir TURMA-ALUNOS.TXT"
+               Else
+                   If WS-Tem-Checkpoint = "S"
+                       Open Extend Relatorio-Media
+                       If FS-Relatorio Not = "00"
+                           Open Output Relatorio-Media
+                       End-If
+                       Open Extend Interface-Media
+                       If FS-Interface Not = "00"
+                           Open Output Interface-Media
+                       End-If
+                   Else
+                       Open Output Relatorio-Media
+                       Open Output Interface-Media
+                   End-If
+                   Perform Until FS-Turma = "10"
+                       Read Turma-Alunos
+                           At End
+                               Move "10" To FS-Turma
+                           Not At End
+                               If WS-Primeiro-Registro = "S"
+                                   Move "N" To WS-Primeiro-Registro
+                               Else
+                                   If Aluno-Id <= WS-Ultimo-Id-Lido
+                                       Display "TURMA-ALUNOS.TXT fora "
+                                           "de ordem crescente de "
+                                           "matricula em ", Aluno-Id
+                                       Display "Processamento em "
+                                           "lote requer matricula em "
+                                           "ordem crescente. Corrija "
+                                           "o arquivo e tente "
+                                           "novamente."
+                                       Move "S" To WS-Erro-Ordem
+                                       Move "10" To FS-Turma
+                                   End-If
+                               End-If
+                               If FS-Turma Not = "10"
+                                   Move Aluno-Id To WS-Ultimo-Id-Lido
+                                   If WS-Tem-Checkpoint = "S" And
+                                      Aluno-Id <=
+                                          WS-Ultimo-Id-Processado
+                                       Continue
+                                   Else
+                                       Perform PROCESSA-REGISTRO-ALUNO
+                                   End-If
+                               End-If
+                       End-Read
+                   End-Perform
+
+                   If WS-Erro-Ordem = "S"
+                       Close Turma-Alunos
+                       Close Relatorio-Media
+                       Close Interface-Media
+                   Else
+                       Move WS-Qtd-Registros-Interface
+                           To WIT-Qtd-Registros.
+                       Move WS-Hash-Total-Ids TO WIT-Hash-Total.
+                       Write Reg-Interface
+                           From WS-Linha-Interface-Trailer.
+
+                       Close Turma-Alunos
+                       Close Relatorio-Media
+                       Close Interface-Media
+
+                       Perform ZERAR-CHECKPOINT
+
+                       Display "Relatorio gravado em "
+                           "RELATORIO-MEDIA.TXT"
+                       Display "Extrato gravado em INTERFACE-MEDIA.TXT"
+                   End-If
+               End-If.
+
+           CARREGAR-TOTAIS-PARCIAIS.
+
+               Move 0 To WS-Qtd-Registros-Interface.
+               Move 0 To WS-Hash-Total-Ids.
+
+               Open Input Interface-Media.
+               If FS-Interface = "00"
+                   Perform Until FS-Interface = "10"
+                       Read Interface-Media
+                           At End
+                               Move "10" To FS-Interface
+                           Not At End
+                               Move Reg-Interface
+                                   To WS-Linha-Interface-Detalhe
+                               If WID-Tipo-Reg = "1"
+                                   Add 1 To WS-Qtd-Registros-Interface
+                                   Add WID-Aluno-Id To WS-Hash-Total-Ids
+                               End-If
+                       End-Read
+                   End-Perform
+                   Close Interface-Media
+                   Move "00" To FS-Interface
+               End-If.
+
+           LER-CHECKPOINT.
+
+               Move "N" To WS-Tem-Checkpoint.
+               Move 0 To WS-Ultimo-Id-Processado.
+
+               Open Input Checkpoint-Media.
+               If FS-Checkpoint = "00"
+                   Read Checkpoint-Media
+                       At End
+                           Continue
+                       Not At End
+                           If Chk-Tem-Checkpoint = "S"
+                               Move "S" To WS-Tem-Checkpoint
+                               Move Chk-Ultimo-Id
+                                   To WS-Ultimo-Id-Processado
+                               Move Chk-Peso-P1 To WS-Peso-P1
+                               Move Chk-Peso-P2 To WS-Peso-P2
+                               Move Chk-Peso-P3 To WS-Peso-P3
+                               Move Chk-Peso-P4 To WS-Peso-P4
+                               Display "Retomando apos matricula "
+                                   WS-Ultimo-Id-Processado
+                               Display "Usando os pesos gravados no "
+                                   "checkpoint: ", WS-Peso-P1, " ",
+                                   WS-Peso-P2, " ", WS-Peso-P3, " ",
+                                   WS-Peso-P4
+                           End-If
+                   End-Read
+                   Close Checkpoint-Media
+               End-If.
+
+           GRAVAR-CHECKPOINT.
+
+               Open Output Checkpoint-Media.
+               Move "S" To Chk-Tem-Checkpoint.
+               Move Aluno-Id To Chk-Ultimo-Id.
+               Move WS-Peso-P1 To Chk-Peso-P1.
+               Move WS-Peso-P2 To Chk-Peso-P2.
+               Move WS-Peso-P3 To Chk-Peso-P3.
+               Move WS-Peso-P4 To Chk-Peso-P4.
+               Write Reg-Checkpoint.
+               Close Checkpoint-Media.
+
+           ZERAR-CHECKPOINT.
+
+               Open Output Checkpoint-Media.
+               Move "N" To Chk-Tem-Checkpoint.
+               Move 0 To Chk-Ultimo-Id.
+               Move 0 To Chk-Peso-P1.
+               Move 0 To Chk-Peso-P2.
+               Move 0 To Chk-Peso-P3.
+               Move 0 To Chk-Peso-P4.
+               Write Reg-Checkpoint.
+               Close Checkpoint-Media.
+
+           PROCESSA-REGISTRO-ALUNO.
+
+               Move Aluno-P1 To P1.
+               Move Aluno-P2 To P2.
+               Move Aluno-P3 To P3.
+               Move Aluno-P4 To P4.
+
+               Perform CALCULAR-MEDIA.
+               Perform CLASSIFICAR-MEDIA.
+
+               Move Aluno-Id To WL-Aluno-Id.
+               Move MEDIA To WL-Media.
+               Move WS-Classificacao To WL-Classificacao.
+
+               Write Reg-Relatorio From WS-Linha-Relatorio.
+
+               Move Aluno-Id To WID-Aluno-Id.
+               Move MEDIA To WID-Media.
+               Move WS-Classificacao To WID-Classificacao.
+               Write Reg-Interface From WS-Linha-Interface-Detalhe.
+
+               Add 1 To WS-Qtd-Registros-Interface.
+               Add Aluno-Id To WS-Hash-Total-Ids.
+
+               Add 1 To WS-Contador-Checkpoint.
+               If WS-Contador-Checkpoint >= WS-Intervalo-Checkpoint
+                   Perform GRAVAR-CHECKPOINT
+                   Move 0 To WS-Contador-Checkpoint
+               End-If.
+
            END PROGRAM CALCULAR-MEDIA01.
