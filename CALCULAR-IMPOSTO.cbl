@@ -11,41 +11,401 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA-PAGAMENTO ASSIGN TO "FOLHA-PAGAMENTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FOLHA.
+
+           SELECT RELATORIO-IMPOSTO ASSIGN TO "RELATORIO-IMPOSTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+           SELECT TABELA-FAIXAS-IRPF ASSIGN TO "TABELA-FAIXAS-IRPF.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABELA.
+
+           SELECT AUDITORIA-IMPOSTO ASSIGN TO "AUDITORIA-IMPOSTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FOLHA-PAGAMENTO.
+       01  REG-FOLHA.
+           05  FOLHA-MATRICULA        PIC 9(6).
+           05  FOLHA-NOME             PIC X(30).
+           05  FOLHA-SALARIO          PIC 9(5)V99.
+           05  FOLHA-DEPENDENTES      PIC 9(2).
+           05  FOLHA-INSS             PIC 9(5)V99.
+
+       FD  RELATORIO-IMPOSTO.
+       01  REG-RELATORIO              PIC X(80).
+
+       FD  TABELA-FAIXAS-IRPF.
+       01  REG-FAIXA.
+           05  FAIXA-ANO               PIC 9(4).
+           05  FAIXA-NUMERO            PIC 9(1).
+           05  FAIXA-LIMITE            PIC 9(5)V99.
+           05  FAIXA-ALIQUOTA          PIC 99V9.
+
+       FD  AUDITORIA-IMPOSTO.
+       01  REG-AUDITORIA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 Salario      PIC 9(5)V99 VALUE 0,00.
-       77 Mascara      PIC 9V9 VALUE 0,0.
+       77 Mascara      PIC 99V9 VALUE 0,0.
+
+       77 WS-MATRICULA                PIC 9(6) VALUE 0.
+       77 WS-DEPENDENTES              PIC 9(2) VALUE 0.
+       77 WS-INSS                     PIC 9(5)V99 VALUE 0,00.
+       77 WS-BASE-CALCULO-S           PIC S9(5)V99 VALUE 0,00.
+       77 WS-BASE-CALCULO             PIC 9(5)V99 VALUE 0,00.
+       77 WS-VALOR-DEDUCAO-DEPENDENTE PIC 9(3)V99 VALUE 189,59.
+
+       01 WS-SALARIO-ENTRADA.
+           05 WS-SALARIO-TEXTO         PIC X(7).
+       01 WS-SALARIO-NUM REDEFINES WS-SALARIO-ENTRADA
+                                       PIC 9(5)V99.
+
+       01 WS-MATRICULA-ENTRADA.
+           05 WS-MATRICULA-TEXTO      PIC X(6).
+       01 WS-MATRICULA-NUM REDEFINES WS-MATRICULA-ENTRADA
+                                       PIC 9(6).
+       01 WS-MATRICULA-VALIDA         PIC X VALUE "N".
+
+       01 WS-DEPENDENTES-ENTRADA.
+           05 WS-DEPENDENTES-TEXTO    PIC X(2).
+       01 WS-DEPENDENTES-NUM REDEFINES WS-DEPENDENTES-ENTRADA
+                                       PIC 9(2).
+       01 WS-DEPENDENTES-VALIDO       PIC X VALUE "N".
+
+       01 WS-INSS-ENTRADA.
+           05 WS-INSS-TEXTO           PIC X(7).
+       01 WS-INSS-NUM REDEFINES WS-INSS-ENTRADA
+                                       PIC 9(5)V99.
+       01 WS-INSS-VALIDO              PIC X VALUE "N".
+
+       01 WS-SALARIO-VALIDO           PIC X VALUE "N".
+
+       01 WS-FILE-STATUS.
+           05 FS-FOLHA                PIC X(2) VALUE "00".
+           05 FS-RELATORIO            PIC X(2) VALUE "00".
+           05 FS-TABELA               PIC X(2) VALUE "00".
+           05 FS-AUDITORIA            PIC X(2) VALUE "00".
+
+       01 WS-OPCAO                    PIC 9 VALUE 0.
+
+       01 WS-DATA-SISTEMA             PIC 9(8).
+       01 WS-ANO-VIGENTE              PIC 9(4).
+       01 WS-FAIXAS-FORA-DE-ORDEM     PIC X VALUE "N".
+
+       01 TABELA-FAIXAS.
+           05 QTD-FAIXAS               PIC 9(2) VALUE 0.
+           05 FAIXA-TAB OCCURS 10 TIMES INDEXED BY IDX-FAIXA.
+               10 TAB-LIMITE           PIC 9(5)V99.
+               10 TAB-ALIQUOTA         PIC 99V9.
+
+       01 WS-LINHA-RELATORIO.
+           05 WL-NOME                 PIC X(30).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 WL-SALARIO              PIC ZZ.ZZZ,99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 WL-MASCARA              PIC Z9,9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 WL-IMPOSTO              PIC ZZ.ZZZ,99.
+
+       01 WS-LINHA-TOTAL.
+           05 FILLER             PIC X(18) VALUE "TOTAL DE IMPOSTO:".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WT-TOTAL           PIC Z.ZZZ.ZZZ,99.
+
+       01 WS-IMPOSTO-EMPREGADO        PIC 9(6)V99 VALUE 0,00.
+       01 WS-TOTAL-IMPOSTO            PIC 9(7)V99 VALUE 0,00.
+
+       01 WS-DATA-HORA.
+           05 WS-DH-DATA               PIC 9(8).
+           05 WS-DH-HORA                PIC 9(8).
+
+       01 WS-ISENTO-FLAG              PIC X VALUE "N".
+
+       01 WS-LINHA-AUDITORIA.
+           05 WLA-MATRICULA           PIC 9(6).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-DATA                PIC 9(8).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-HORA                PIC 9(8).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-SALARIO             PIC ZZ.ZZZ,99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-DEPENDENTES         PIC 99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-INSS                PIC ZZ.ZZZ,99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-BASE-CALCULO        PIC ZZ.ZZZ,99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-MASCARA             PIC Z9,9.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WLA-ISENTO              PIC X.
 
        PROCEDURE DIVISION.
        INICIO.
 
-           DISPLAY "Digite o salario: ".
-           ACCEPT Salario.
+           PERFORM CARREGAR-TABELA-FAIXAS.
 
-           IF Salario <= 2640,00
-               DISPLAY "Isento"
+           OPEN EXTEND AUDITORIA-IMPOSTO.
+           IF FS-AUDITORIA NOT = "00"
+               OPEN OUTPUT AUDITORIA-IMPOSTO
+           END-IF.
+
+           DISPLAY "1 - Calculo individual".
+           DISPLAY "2 - Processamento em lote (arquivo de folha)".
+           DISPLAY "Digite a opcao: ".
+           ACCEPT WS-OPCAO.
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM PROCESSA-INDIVIDUAL
+               WHEN 2
+                   PERFORM PROCESSA-LOTE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida"
+           END-EVALUATE.
+
+           CLOSE AUDITORIA-IMPOSTO.
+
+           STOP RUN.
+
+       CARREGAR-TABELA-FAIXAS.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-DATA-SISTEMA(1:4) TO WS-ANO-VIGENTE.
+
+           MOVE 0 TO QTD-FAIXAS.
+
+           OPEN INPUT TABELA-FAIXAS-IRPF.
+           IF FS-TABELA = "00"
+               PERFORM UNTIL FS-TABELA NOT = "00"
+                   READ TABELA-FAIXAS-IRPF
+                       AT END
+                           MOVE "10" TO FS-TABELA
+                       NOT AT END
+                           IF FAIXA-ANO = WS-ANO-VIGENTE AND
+                              FAIXA-NUMERO > 0 AND
+                              FAIXA-NUMERO <= 10
+                               SET IDX-FAIXA TO FAIXA-NUMERO
+                               MOVE FAIXA-LIMITE
+                                   TO TAB-LIMITE (IDX-FAIXA)
+                               MOVE FAIXA-ALIQUOTA
+                                   TO TAB-ALIQUOTA (IDX-FAIXA)
+                               IF FAIXA-NUMERO > QTD-FAIXAS
+                                   MOVE FAIXA-NUMERO TO QTD-FAIXAS
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TABELA-FAIXAS-IRPF
+           END-IF.
+
+           IF QTD-FAIXAS = 0
+               PERFORM CARREGAR-TABELA-PADRAO
            ELSE
-               IF Salario > 2640,00 AND Salario <= 3520,00
-                   MOVE 7,5 TO Mascara
-                   DISPLAY "Imposto de ", Mascara, "%"
+               PERFORM VALIDAR-FAIXAS-ASCENDENTES
+           END-IF.
+
+       VALIDAR-FAIXAS-ASCENDENTES.
+
+           MOVE "N" TO WS-FAIXAS-FORA-DE-ORDEM.
+           PERFORM VARYING IDX-FAIXA FROM 1 BY 1
+                   UNTIL IDX-FAIXA >= QTD-FAIXAS
+               IF TAB-LIMITE (IDX-FAIXA) >= TAB-LIMITE (IDX-FAIXA + 1)
+                   MOVE "S" TO WS-FAIXAS-FORA-DE-ORDEM
+               END-IF
+           END-PERFORM.
+
+           IF WS-FAIXAS-FORA-DE-ORDEM = "S"
+               DISPLAY "TABELA-FAIXAS-IRPF.TXT fora de ordem "
+                   "crescente de limites, usando tabela padrao."
+               PERFORM CARREGAR-TABELA-PADRAO
+           END-IF.
+
+       CARREGAR-TABELA-PADRAO.
+
+           MOVE 5 TO QTD-FAIXAS.
+           MOVE 2640,00 TO TAB-LIMITE (1).
+           MOVE 0,0     TO TAB-ALIQUOTA (1).
+           MOVE 3520,00 TO TAB-LIMITE (2).
+           MOVE 7,5     TO TAB-ALIQUOTA (2).
+           MOVE 4560,00 TO TAB-LIMITE (3).
+           MOVE 15,0    TO TAB-ALIQUOTA (3).
+           MOVE 6750,00 TO TAB-LIMITE (4).
+           MOVE 22,5    TO TAB-ALIQUOTA (4).
+           MOVE 99999,99 TO TAB-LIMITE (5).
+           MOVE 27,5     TO TAB-ALIQUOTA (5).
+
+       PROCESSA-INDIVIDUAL.
+
+           MOVE "N" TO WS-MATRICULA-VALIDA.
+           PERFORM UNTIL WS-MATRICULA-VALIDA = "S"
+               DISPLAY "Digite a matricula, 6 digitos (000000 a "
+                   "999999): "
+               ACCEPT WS-MATRICULA-TEXTO
+               IF WS-MATRICULA-TEXTO IS NOT NUMERIC
+                   DISPLAY "Valor invalido, digite apenas numeros."
                ELSE
-                   IF Salario > 3520,00 AND Salario <= 4560,00
-                       MOVE 15,0 TO Mascara
-                       DISPLAY "Imposto de ", Mascara, "%"
-                   ELSE
-                       IF Salario > 4560,00 AND Salario <= 6750,00
-                           MOVE 22,5 TO Mascara
-                           DISPLAY "Imposto de ", Mascara, "%"
-                       ELSE
-                           IF Salario > 6750,00
-                               MOVE 27,5 TO Mascara
-                               DISPLAY "Imposto de ", Mascara, "%"
-                           END-IF
-                       END-IF
-                   END-IF
+                   MOVE WS-MATRICULA-NUM TO WS-MATRICULA
+                   MOVE "S" TO WS-MATRICULA-VALIDA
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-SALARIO-VALIDO.
+           PERFORM UNTIL WS-SALARIO-VALIDO = "S"
+               DISPLAY "Digite o salario, sem virgula, 7 digitos "
+                   "com 2 casas decimais implicitas (0000000 a "
+                   "9999999): "
+               ACCEPT WS-SALARIO-TEXTO
+               IF WS-SALARIO-TEXTO IS NOT NUMERIC
+                   DISPLAY "Valor invalido, digite apenas numeros."
+               ELSE
+                   MOVE WS-SALARIO-NUM TO Salario
+                   MOVE "S" TO WS-SALARIO-VALIDO
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-DEPENDENTES-VALIDO.
+           PERFORM UNTIL WS-DEPENDENTES-VALIDO = "S"
+               DISPLAY "Digite o numero de dependentes (00 a 99): "
+               ACCEPT WS-DEPENDENTES-TEXTO
+               IF WS-DEPENDENTES-TEXTO IS NOT NUMERIC
+                   DISPLAY "Valor invalido, digite apenas numeros."
+               ELSE
+                   MOVE WS-DEPENDENTES-NUM TO WS-DEPENDENTES
+                   MOVE "S" TO WS-DEPENDENTES-VALIDO
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-INSS-VALIDO.
+           PERFORM UNTIL WS-INSS-VALIDO = "S"
+               DISPLAY "Digite o INSS ja retido, sem virgula, 7 "
+                   "digitos com 2 casas decimais implicitas "
+                   "(0000000 a 9999999): "
+               ACCEPT WS-INSS-TEXTO
+               IF WS-INSS-TEXTO IS NOT NUMERIC
+                   DISPLAY "Valor invalido, digite apenas numeros."
+               ELSE
+                   MOVE WS-INSS-NUM TO WS-INSS
+                   MOVE "S" TO WS-INSS-VALIDO
                END-IF
+           END-PERFORM.
+
+           PERFORM CALCULAR-BASE.
+           PERFORM CALCULAR-FAIXA.
+
+           IF Mascara = 0,0
+               DISPLAY "Isento"
+           ELSE
+               DISPLAY "Imposto de ", Mascara, "%"
            END-IF.
 
-           STOP RUN.
+           PERFORM GRAVAR-AUDITORIA.
+
+       CALCULAR-BASE.
+
+           COMPUTE WS-BASE-CALCULO-S =
+               Salario - WS-INSS
+                   - (WS-DEPENDENTES * WS-VALOR-DEDUCAO-DEPENDENTE).
+
+           IF WS-BASE-CALCULO-S < 0
+               MOVE 0,00 TO WS-BASE-CALCULO
+           ELSE
+               MOVE WS-BASE-CALCULO-S TO WS-BASE-CALCULO
+           END-IF.
+
+       CALCULAR-FAIXA.
+
+           SET IDX-FAIXA TO 1.
+           SEARCH FAIXA-TAB
+               AT END
+                   SET IDX-FAIXA TO QTD-FAIXAS
+               WHEN IDX-FAIXA > QTD-FAIXAS
+                   SET IDX-FAIXA TO QTD-FAIXAS
+               WHEN WS-BASE-CALCULO <= TAB-LIMITE (IDX-FAIXA)
+                   CONTINUE
+           END-SEARCH.
+
+           MOVE TAB-ALIQUOTA (IDX-FAIXA) TO Mascara.
+
+       GRAVAR-AUDITORIA.
+
+           ACCEPT WS-DH-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-DH-HORA FROM TIME.
+
+           IF Mascara = 0,0
+               MOVE "S" TO WS-ISENTO-FLAG
+           ELSE
+               MOVE "N" TO WS-ISENTO-FLAG
+           END-IF.
+
+           MOVE WS-MATRICULA TO WLA-MATRICULA.
+           MOVE WS-DH-DATA TO WLA-DATA.
+           MOVE WS-DH-HORA TO WLA-HORA.
+           MOVE Salario TO WLA-SALARIO.
+           MOVE WS-DEPENDENTES TO WLA-DEPENDENTES.
+           MOVE WS-INSS TO WLA-INSS.
+           MOVE WS-BASE-CALCULO TO WLA-BASE-CALCULO.
+           MOVE Mascara TO WLA-MASCARA.
+           MOVE WS-ISENTO-FLAG TO WLA-ISENTO.
+
+           WRITE REG-AUDITORIA FROM WS-LINHA-AUDITORIA.
+
+       PROCESSA-LOTE.
+
+           MOVE 0,00 TO WS-TOTAL-IMPOSTO.
+
+           OPEN INPUT FOLHA-PAGAMENTO.
+           IF FS-FOLHA NOT = "00"
+               DISPLAY "Nao foi possivel abrir FOLHA-PAGAMENTO.TXT"
+           ELSE
+               OPEN OUTPUT RELATORIO-IMPOSTO
+               PERFORM UNTIL FS-FOLHA = "10"
+                   READ FOLHA-PAGAMENTO
+                       AT END
+                           MOVE "10" TO FS-FOLHA
+                       NOT AT END
+                           PERFORM PROCESSA-REGISTRO-FOLHA
+                   END-READ
+               END-PERFORM
+
+               MOVE WS-TOTAL-IMPOSTO TO WT-TOTAL
+               WRITE REG-RELATORIO FROM WS-LINHA-TOTAL
+
+               CLOSE FOLHA-PAGAMENTO
+               CLOSE RELATORIO-IMPOSTO
+
+               DISPLAY "Relatorio gravado em RELATORIO-IMPOSTO.TXT"
+           END-IF.
+
+       PROCESSA-REGISTRO-FOLHA.
+
+           MOVE FOLHA-MATRICULA TO WS-MATRICULA.
+           MOVE FOLHA-SALARIO TO Salario.
+           MOVE FOLHA-DEPENDENTES TO WS-DEPENDENTES.
+           MOVE FOLHA-INSS TO WS-INSS.
+
+           PERFORM CALCULAR-BASE.
+           PERFORM CALCULAR-FAIXA.
+
+           COMPUTE WS-IMPOSTO-EMPREGADO =
+               WS-BASE-CALCULO * Mascara / 100.
+           ADD WS-IMPOSTO-EMPREGADO TO WS-TOTAL-IMPOSTO.
+
+           MOVE FOLHA-NOME TO WL-NOME.
+           MOVE Salario TO WL-SALARIO.
+           MOVE Mascara TO WL-MASCARA.
+           MOVE WS-IMPOSTO-EMPREGADO TO WL-IMPOSTO.
+
+           WRITE REG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           PERFORM GRAVAR-AUDITORIA.
 
        END PROGRAM CALCULAR-IMPOSTO.
